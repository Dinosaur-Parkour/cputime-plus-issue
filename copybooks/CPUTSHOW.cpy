@@ -0,0 +1,22 @@
+      *===============================================================
+      *  CPUTSHOW -- display/scratch fields common to every CPU-
+      *  benchmark harness regardless of how many clocks it samples:
+      *  the display-edited CPU figure and the (currently unused)
+      *  COBOL-DIFF holdover.
+      *  Previously each program defined these independently with
+      *  different PICs (e.g. CPUTIME-Show-CPU was PIC ZZ9.9(6) in
+      *  CPUT01 but PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6) in CDYNLIT/CDYNVAR) --
+      *  standardized here on the wider picture so none of them
+      *  silently truncate a long-running sample.
+      *
+      *  NOTE: CPUTIME-WORK (the dummy work area passed on burn-loop
+      *  CALLs) is deliberately NOT in this copybook -- see CPUTWORK.
+      *  CDYNLIT/CDYNVAR pass their whole CPUTIME-DATA-ITEMS group by
+      *  reference into the external A31BR14 routine, so adding a
+      *  field to that group changes the byte layout handed to an
+      *  opaque subroutine. Keeping CPUTIME-WORK out of here preserves
+      *  their pre-existing group layout; only CPUT01, which never
+      *  passes this whole group anywhere, also copies CPUTWORK.
+      *===============================================================
+           05 CPUTIME-Show-CPU   PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 COBOL-DIFF         PIC 9(12)V9(6) COMP-5.
