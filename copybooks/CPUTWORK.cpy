@@ -0,0 +1,10 @@
+      *===============================================================
+      *  CPUTWORK -- dummy work area passed on burn-loop CALLs.
+      *  Split out of CPUTSHOW because CPUT01 passes this field alone
+      *  on each burn-loop CALL (Call W-ZCPUTIME Using CPUTIME-WORK),
+      *  while CDYNLIT/CDYNVAR pass their entire CPUTIME-DATA-ITEMS
+      *  group by reference to the external A31BR14 routine -- adding
+      *  this field to their group would change the byte layout handed
+      *  to that opaque subroutine. Only CPUT01 copies this member.
+      *===============================================================
+           05 CPUTIME-WORK       PIC 9(12)V9(6) COMP-5.
