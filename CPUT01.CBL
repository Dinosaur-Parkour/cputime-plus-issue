@@ -9,24 +9,264 @@
       *     CPUTIME2   CPU=MIC    Has a Save-Area
       *     CPUTIME9   ECT=YES    NO SAVE-AREA
       *===============================================================
+      *===============================================================
+      *  Loop count is read from a SYSIN card at the start of
+      *  PROGRAM-MAIN so the harness can be re-run at different call
+      *  volumes without a recompile.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Benchmark results dataset -- one record per measured pass
+      *    so results survive the job and can be pulled into a
+      *    spreadsheet instead of being retyped off SYSOUT.
+           SELECT CPUOUT-FILE ASSIGN TO CPUOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    GDG history of per-routine CPU averages.  CPUHSTI reads
+      *    the last few generations (DSN=...HIST(-2),(-1),(0) etc,
+      *    concatenated by JCL); CPUHSTO writes this run as the new
+      *    +1 generation.
+           SELECT CPUHSTI-FILE ASSIGN TO CPUHSTI
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CPUHSTO-FILE ASSIGN TO CPUHSTO
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    SMF Type 30 CPU-time extract for this job step (produced
+      *    upstream by the shop's SMF-dump utility), read once at
+      *    end of job so the homegrown CPUTIME9 totals can be
+      *    reconciled against what we're actually billed/capacity
+      *    planned on.
+           SELECT SMFIN-FILE ASSIGN TO SMFIN
+               ORGANIZATION IS SEQUENTIAL.
+
    12  DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE
+           RECORDING MODE F.
+       01  SYSIN-RECORD.
+           05 SYSIN-LOOP-COUNT     PIC 9(8).
+           05 FILLER               PIC X(72).
+
+       FD  CPUOUT-FILE
+           RECORDING MODE F.
+      *    Standardized CPU-BENCHMARK-RESULT record (see CPUBRES
+      *    copybook) -- same shape CDYNLIT/CDYNVAR write.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CPUOUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==OUT-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==OUT-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==OUT-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==OUT-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==OUT-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==OUT-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==OUT-RUN-TIMESTAMP==.
+
+       FD  CPUHSTI-FILE
+           RECORDING MODE F.
+       01  CPUHSTI-RECORD.
+           05 HSTI-ROUTINE-NAME     PIC X(8).
+           05 HSTI-AVG-9-DIFF       PIC 9(12)V9(6).
+           05 HSTI-RUN-TIMESTAMP    PIC X(26).
+
+       FD  CPUHSTO-FILE
+           RECORDING MODE F.
+       01  CPUHSTO-RECORD.
+           05 HSTO-ROUTINE-NAME     PIC X(8).
+           05 HSTO-AVG-9-DIFF       PIC 9(12)V9(6).
+           05 HSTO-RUN-TIMESTAMP    PIC X(26).
+
+       FD  SMFIN-FILE
+           RECORDING MODE F.
+       01  SMFIN-RECORD.
+           05 SMF30-STEP-NAME      PIC X(8).
+           05 SMF30-CPU-TIME       PIC 9(12)V9(6).
+           05 FILLER               PIC X(60).
+
    13  WORKING-STORAGE SECTION.
+      *===============================================================
+      *  Shared (EXTERNAL) across every program in this run unit --
+      *  CPUDRIV sets this before calling CPUT01 so CPUT01 knows its
+      *  own SMF Type 30 extract covers the whole orchestrated step
+      *  (CPUT01 + CDYNLIT + CDYNVAR), not just itself, and defers the
+      *  reconciliation to CPUDRIV's own consolidated check instead of
+      *  comparing the whole-step SMF total against only its own
+      *  internal total.  Standalone CPUT01 runs never set this, so it
+      *  stays at its 'N' default and Reconcile-SMF-CPU runs as before.
+      *  WS-ORCH-STEP-CPU carries this program's own internal CPU
+      *  total out to CPUDRIV, which adds it into its own
+      *  orchestrated-step total instead of re-deriving it from the
+      *  CPUOUT rows (those are per-routine/per-clock, not the same
+      *  sum this program already reconciles against SMF itself).
+      *===============================================================
+       01  WS-ORCH-FLAGS EXTERNAL.
+           05 WS-ORCHESTRATED-RUN PIC X(1) VALUE 'N'.
+              88 ORCHESTRATED-RUN VALUE 'Y'.
+           05 WS-ORCH-STEP-CPU    PIC 9(12)V9(6) COMP-5 VALUE 0.
+
+   16  01  WS-CONTROL-ITEMS.
+          05 WS-LOOP-COUNT      PIC 9(8) COMP-5 VALUE 1000000.
+          05 WS-SYSIN-EOF       PIC X(1) VALUE 'N'.
+             88 SYSIN-AT-EOF    VALUE 'Y'.
+          05 WS-ROUTINE-NAME    PIC X(8).
+          05 WS-RUN-TIMESTAMP   PIC X(26).
+          05 WS-HSTI-EOF        PIC X(1) VALUE 'N'.
+             88 HSTI-AT-EOF     VALUE 'Y'.
+          05 WS-DRIFT-PCT-LIMIT PIC 9(3) COMP-5 VALUE 10.
+          05 WS-SMF-EOF         PIC X(1) VALUE 'N'.
+             88 SMF-AT-EOF      VALUE 'Y'.
+          05 WS-SMF-PCT-LIMIT   PIC 9(3) COMP-5 VALUE 15.
+
+      *===============================================================
+      *  GDG history table -- prior generations loaded once at
+      *  startup so each routine's current average can be checked
+      *  against its recent history for CPU-per-call drift.
+      *===============================================================
+   16  01  WS-HISTORY-TABLE.
+          05 WS-HIST-COUNT      PIC 9(4) COMP-5 VALUE 0.
+          05 WS-HIST-ENTRY OCCURS 40 TIMES.
+             10 WS-HIST-ROUTINE-NAME  PIC X(8).
+             10 WS-HIST-AVG-9-DIFF    PIC 9(12)V9(6) COMP-5.
+          05 WS-HIST-MATCH-COUNT   PIC 9(4) COMP-5.
+          05 WS-HIST-MATCH-TOTAL   PIC 9(12)V9(6) COMP-5.
+          05 WS-HIST-BASELINE      PIC 9(12)V9(6) COMP-5.
+          05 WS-HIST-IDX           PIC 9(4) COMP-5.
+          05 WS-DRIFT-PCT          PIC 9(05)V9(2) COMP-5.
+          05 WS-DRIFT-PCT-O        PIC ZZZZ9.99.
+
+      *===============================================================
+      *  Wall-clock (TOD) sample taken alongside the CPU-time clocks
+      *  in Get-Start-CPU/Get-End-CPU.  FUNCTION CURRENT-DATE's time
+      *  portion (HH/MM/SS/hundredths at positions 9-16) is reduced to
+      *  hundredths-of-a-second since midnight so Show-CPU-Used can
+      *  print a CPU-to-elapsed ratio -- a routine spending time in
+      *  dispatch wait or paging shows up as a low ratio even though
+      *  the CPU-only clocks look fine.
+      *===============================================================
+       01  WS-ELAPSED-ITEMS.
+          05 WS-ELAPSED-TS            PIC X(21).
+          05 WS-ELAPSED-HH            PIC 9(2).
+          05 WS-ELAPSED-MM            PIC 9(2).
+          05 WS-ELAPSED-SS            PIC 9(2).
+          05 WS-ELAPSED-HS            PIC 9(2).
+          05 WS-ELAPSED-START         PIC 9(8) COMP-5.
+          05 WS-ELAPSED-END           PIC 9(8) COMP-5.
+          05 WS-ELAPSED-DIFF          PIC 9(8) COMP-5.
+          05 WS-ELAPSED-SECONDS       PIC 9(6)V9(2) COMP-5.
+          05 WS-ELAPSED-SECONDS-O     PIC ZZZZZ9.99.
+          05 WS-CPU-TO-ELAPSED-PCT    PIC 9(5)V9(2) COMP-5.
+          05 WS-CPU-TO-ELAPSED-PCT-O  PIC ZZZZ9.99.
+
+      *===============================================================
+      *  Interleaved call-pattern mode -- round-robins the four CALLs
+      *  within a single loop instead of measuring each routine in
+      *  isolation, so a per-routine delta from the mixed run can be
+      *  compared against its isolated Measure-* number.
+      *===============================================================
+       01  WS-INTERLEAVED-ITEMS.
+          05 WS-INTRLVD-START         PIC 9(12)V9(6) COMP-5.
+          05 WS-INTRLVD-END           PIC 9(12)V9(6) COMP-5.
+          05 WS-INTRLVD-DIFF          PIC 9(12)V9(6) COMP-5.
+          05 WS-INTRLVD-PER-CALL      PIC 9(6)V9(9) COMP-5.
+          05 WS-INTRLVD-PER-CALL-O    PIC ZZZZZ9.9(9).
+
+      *===============================================================
+      *  SMF Type 30 reconciliation -- the shop bills and capacity
+      *  plans off SMF Type 30 step CPU time, not these homegrown
+      *  CPUTIME9 samples, so the two are compared at end of job and
+      *  any material divergence is flagged instead of trusting the
+      *  internal numbers blindly.
+      *===============================================================
+       01  WS-SMF-RECON-ITEMS.
+          05 WS-SMF-STEP-CPU          PIC 9(12)V9(6) COMP-5.
+          05 WS-INTERNAL-CPU-TOTAL    PIC 9(12)V9(6) COMP-5 VALUE 0.
+          05 WS-SMF-DIVERGE-PCT       PIC 9(5)V9(2)  COMP-5.
+          05 WS-SMF-STEP-CPU-O        PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 WS-INTERNAL-CPU-TOTAL-O  PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 WS-SMF-DIVERGE-PCT-O     PIC ZZZZ9.99.
 
 
+
+      *===============================================================
+      *  Standardized per-clock Start/End/Diff fields (see CPUTMDT
+      *  copybook) plus the common work/display fields (see CPUTSHOW
+      *  copybook) shared with CDYNLIT/CDYNVAR, so all three harnesses
+      *  use the same PICs instead of three independently-sized
+      *  copies of the same idea.
+      *===============================================================
    16  01  CPUTIME-DATA-ITEMS.
-   17      05 CPUTIME-WORK       PIC  9(12)V9(6) COMP-5.
-   18      05 ZCPUTIME-Start     PIC  9(12)V9(6) COMP-5.
-   19      05 CPUTIME9-Start     PIC  9(12)V9(6) COMP-5.
-   20      05 ZCPUTIME-End       PIC  9(12)V9(6) COMP-5.
-   21      05 CPUTIME9-End       PIC  9(12)V9(6) COMP-5.
-   22      05 CPUTIME-Diff       PIC  9(12)V9(6) COMP-5.
-   23      05 CPUTIME-Show-CPU   PIC              ZZ9.9(6).
-   24      05 COBOL-DIFF         PIC  9(03)V9(6) COMP-5.
+           COPY CPUTWORK.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==ZCPUTIME==.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME2==.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME9==.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME3==.
+           COPY CPUTSHOW.
    25      05 W-CPUTIME2         PIC  X(08) Value 'CPUTIME2'.
    26      05 W-CPUTIME9         PIC  X(08) Value 'CPUTIME9'.
    27      05 W-ZCPUTIME         PIC  X(08) Value 'ZCPUTIME'.
    25      05 W-CPUTIME3         PIC  X(08) Value 'CPUTIME3'.
 
+      *===============================================================
+      *  3-pass noise check -- each Measure-* paragraph runs its
+      *  1,000,000-call loop 3 times and rolls the deltas from both
+      *  clocks into this table so we can see real overhead vs.
+      *  run-to-run measurement noise.
+      *===============================================================
+   16  01  CPUTIME-PASS-STATS.
+          05 CPUTIME-PASS-IDX      PIC  9(1)       COMP-5.
+          05 CPUTIME-PASS-TABLE OCCURS 3 TIMES.
+             10 CPUTIME-PASS-Z-DIFF PIC 9(12)V9(6) COMP-5.
+             10 CPUTIME-PASS-9-DIFF PIC 9(12)V9(6) COMP-5.
+      *    CPUTIME2's/CPUTIME3's own per-pass deltas (req000/req006) --
+      *    only populated by Measure-CPUTIME2/Measure-CPUTIME3
+      *    respectively, and only reduced to Min/Max/Avg/StdDev in
+      *    Compute-Pass-Stats when WS-ROUTINE-NAME matches.
+             10 CPUTIME-PASS-2-DIFF PIC 9(12)V9(6) COMP-5.
+             10 CPUTIME-PASS-3-DIFF PIC 9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-Z-MIN    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-Z-MAX    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-Z-AVG    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-Z-STDEV  PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-Z-SPREAD PIC  9(03)V9(2) COMP-5.
+          05 CPUTIME-PASS-9-MIN    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-9-MAX    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-9-AVG    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-9-STDEV  PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-9-SPREAD PIC  9(03)V9(2) COMP-5.
+          05 CPUTIME-PASS-2-MIN    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-2-MAX    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-2-AVG    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-2-STDEV  PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-2-SPREAD PIC  9(03)V9(2) COMP-5.
+          05 CPUTIME-PASS-3-MIN    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-3-MAX    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-3-AVG    PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-3-STDEV  PIC  9(12)V9(6) COMP-5.
+          05 CPUTIME-PASS-3-SPREAD PIC  9(03)V9(2) COMP-5.
+          05 CPUTIME-PASS-Z-MIN-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-Z-MAX-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-Z-AVG-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-Z-STD-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-Z-SPR-O  PIC  ZZ9.99.
+          05 CPUTIME-PASS-9-MIN-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-9-MAX-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-9-AVG-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-9-STD-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-9-SPR-O  PIC  ZZ9.99.
+          05 CPUTIME-PASS-2-MIN-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-2-MAX-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-2-AVG-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-2-STD-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-2-SPR-O  PIC  ZZ9.99.
+          05 CPUTIME-PASS-3-MIN-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-3-MAX-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-3-AVG-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-3-STD-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+          05 CPUTIME-PASS-3-SPR-O  PIC  ZZ9.99.
+
 
       *===============================================================
    31  PROCEDURE DIVISION.
@@ -34,37 +274,108 @@
       *
       *---------------------------------------------------------------
    35  PROGRAM-MAIN.
+      *    Reset explicitly -- CPUDRIV reads Return-Code right after
+      *    this Call and treats it as this step's own condition code.
+           Move 0 to Return-Code
+   36      Perform Get-Control-Parms
    36      Perform Get-Start-CPU         *> Setup call
 
 
-   39      DISPLAY 'Measure ZCPUTIME   1 million Times: '
-   40      Perform Measure-ZCPUTIME  3 times
+   39      DISPLAY 'Measure ZCPUTIME   ' WS-LOOP-COUNT ' Times: '
+   40      Perform Measure-ZCPUTIME
 
    42      DISPLAY ' '
-   43      DISPLAY 'Measure CPUTIME2   1 million Times: '
-   44      Perform Measure-CPUTIME2  3 times
+   43      DISPLAY 'Measure CPUTIME2   ' WS-LOOP-COUNT ' Times: '
+   44      Perform Measure-CPUTIME2
 
    46      DISPLAY ' '
-   47      DISPLAY 'Measure CPUTIME9   1 million Times: '
-   48      Perform Measure-CPUTIME9  3 times
+   47      DISPLAY 'Measure CPUTIME9   ' WS-LOOP-COUNT ' Times: '
+   48      Perform Measure-CPUTIME9
 
    46      DISPLAY ' '
-   47      DISPLAY 'Measure CPUTIME3   1 million Times: '
-   48      Perform Measure-CPUTIME3  3 times
+   47      DISPLAY 'Measure CPUTIME3   ' WS-LOOP-COUNT ' Times: '
+   48      Perform Measure-CPUTIME3
 
+           DISPLAY ' '
+           DISPLAY 'Measure Interleaved (round-robin all 4): '
+           Perform Measure-Interleaved
+
+           Move WS-INTERNAL-CPU-TOTAL to WS-ORCH-STEP-CPU
+           Perform Reconcile-SMF-CPU
+
+   50      CLOSE CPUOUT-FILE
+   50      CLOSE CPUHSTO-FILE
    50      GOBACK.
 
 
+      *--------------------------------------------------------------
+      *    Read the loop count from the SYSIN card.  Card layout is
+      *    an 8-digit numeric count in columns 1-8.  A missing or
+      *    non-numeric card leaves WS-LOOP-COUNT at its 1,000,000
+      *    default so the harness still runs stand-alone.
+      *--------------------------------------------------------------
+       Get-Control-Parms.
+           OPEN INPUT SYSIN-FILE
+           READ SYSIN-FILE
+               AT END
+                   SET SYSIN-AT-EOF TO TRUE
+           END-READ
+           IF NOT SYSIN-AT-EOF
+               IF SYSIN-LOOP-COUNT NUMERIC AND SYSIN-LOOP-COUNT > 0
+                   MOVE SYSIN-LOOP-COUNT TO WS-LOOP-COUNT
+               END-IF
+           END-IF
+           CLOSE SYSIN-FILE
+           DISPLAY 'Loop count for this run: ' WS-LOOP-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           OPEN OUTPUT CPUOUT-FILE
+
+           OPEN INPUT CPUHSTI-FILE
+           PERFORM UNTIL HSTI-AT-EOF
+               READ CPUHSTI-FILE
+                   AT END
+                       SET HSTI-AT-EOF TO TRUE
+                   NOT AT END
+                       IF WS-HIST-COUNT < 40
+                           ADD 1 TO WS-HIST-COUNT
+                           MOVE HSTI-ROUTINE-NAME TO
+                               WS-HIST-ROUTINE-NAME(WS-HIST-COUNT)
+                           MOVE HSTI-AVG-9-DIFF TO
+                               WS-HIST-AVG-9-DIFF(WS-HIST-COUNT)
+                       ELSE
+                           DISPLAY '*** CPUHSTI history table full at '
+                                   '40 entries -- generation for '
+                                   HSTI-ROUTINE-NAME
+                                   ' dropped, Check-CPU-Drift baseline '
+                                   'may be narrower than expected ***'
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CPUHSTI-FILE
+           OPEN OUTPUT CPUHSTO-FILE
+           EXIT.
+
+
       *--------------------------------------------------------------
       *  Measure Calling ZCPUTIME
       *--------------------------------------------------------------
    56  Measure-ZCPUTIME.
-   57      Perform Get-Start-CPU
-   58      Perform 1000000 Times
-   59          Call W-ZCPUTIME  Using CPUTIME-WORK
-   60      End-Perform
-   61      Perform Get-End-CPU
-   62      Perform Show-CPU-Used
+           Move 'ZCPUTIME' to WS-ROUTINE-NAME
+           Perform Varying CPUTIME-PASS-IDX from 1 by 1
+                  until CPUTIME-PASS-IDX > 3
+   57          Perform Get-Start-CPU
+   58          Perform WS-LOOP-COUNT Times
+   59              Call W-ZCPUTIME  Using CPUTIME-WORK
+   60          End-Perform
+   61          Perform Get-End-CPU
+   62          Perform Show-CPU-Used
+              Move ZCPUTIME-Diff to
+                 CPUTIME-PASS-Z-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME9-Diff to
+                 CPUTIME-PASS-9-DIFF(CPUTIME-PASS-IDX)
+              Perform Write-Benchmark-Result
+           End-Perform
+           Perform Compute-Pass-Stats
    63      EXIT.
 
 
@@ -72,12 +383,24 @@
       *  Measure Calling CPUTIME2
       *--------------------------------------------------------------
    69  Measure-CPUTIME2.
-   70      Perform Get-Start-CPU
-   71      Perform 1000000 Times
-   72          Call W-CPUTIME2 Using CPUTIME-WORK
-   73      End-Perform
-   74      Perform Get-End-CPU
-   75      Perform Show-CPU-Used
+           Move 'CPUTIME2' to WS-ROUTINE-NAME
+           Perform Varying CPUTIME-PASS-IDX from 1 by 1
+                  until CPUTIME-PASS-IDX > 3
+   70          Perform Get-Start-CPU
+   71          Perform WS-LOOP-COUNT Times
+   72              Call W-CPUTIME2 Using CPUTIME-WORK
+   73          End-Perform
+   74          Perform Get-End-CPU
+   75          Perform Show-CPU-Used
+              Move ZCPUTIME-Diff to
+                 CPUTIME-PASS-Z-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME9-Diff to
+                 CPUTIME-PASS-9-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME2-Diff to
+                 CPUTIME-PASS-2-DIFF(CPUTIME-PASS-IDX)
+              Perform Write-Benchmark-Result
+           End-Perform
+           Perform Compute-Pass-Stats
    76      EXIT.
 
 
@@ -85,12 +408,22 @@
       *  Measure Calling CPUTIME9
       *--------------------------------------------------------------
    82  Measure-CPUTIME9.
-   83      Perform Get-Start-CPU
-   84      Perform 1000000 Times
-   85          Call W-CPUTIME9 Using CPUTIME-WORK
-   86      End-Perform
-   87      Perform Get-End-CPU
-   88      Perform Show-CPU-Used
+           Move 'CPUTIME9' to WS-ROUTINE-NAME
+           Perform Varying CPUTIME-PASS-IDX from 1 by 1
+                  until CPUTIME-PASS-IDX > 3
+   83          Perform Get-Start-CPU
+   84          Perform WS-LOOP-COUNT Times
+   85              Call W-CPUTIME9 Using CPUTIME-WORK
+   86          End-Perform
+   87          Perform Get-End-CPU
+   88          Perform Show-CPU-Used
+              Move ZCPUTIME-Diff to
+                 CPUTIME-PASS-Z-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME9-Diff to
+                 CPUTIME-PASS-9-DIFF(CPUTIME-PASS-IDX)
+              Perform Write-Benchmark-Result
+           End-Perform
+           Perform Compute-Pass-Stats
    89      EXIT.
 
 
@@ -98,15 +431,45 @@
       *  Measure Calling CPUTIME3
       *--------------------------------------------------------------
    82  Measure-CPUTIME3.
-   83      Perform Get-Start-CPU
-   84      Perform 1000000 Times
-   85          Call W-CPUTIME3 Using CPUTIME-WORK
-   86      End-Perform
-   87      Perform Get-End-CPU
-   88      Perform Show-CPU-Used
+           Move 'CPUTIME3' to WS-ROUTINE-NAME
+           Perform Varying CPUTIME-PASS-IDX from 1 by 1
+                  until CPUTIME-PASS-IDX > 3
+   83          Perform Get-Start-CPU
+   84          Perform WS-LOOP-COUNT Times
+   85              Call W-CPUTIME3 Using CPUTIME-WORK
+   86          End-Perform
+   87          Perform Get-End-CPU
+   88          Perform Show-CPU-Used
+              Move ZCPUTIME-Diff to
+                 CPUTIME-PASS-Z-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME9-Diff to
+                 CPUTIME-PASS-9-DIFF(CPUTIME-PASS-IDX)
+              Move CPUTIME3-Diff to
+                 CPUTIME-PASS-3-DIFF(CPUTIME-PASS-IDX)
+              Perform Write-Benchmark-Result
+           End-Perform
+           Perform Compute-Pass-Stats
    89      EXIT.
 
 
+      *--------------------------------------------------------------
+      *  Measure all 4 routines round-robinned within a single loop
+      *  instead of each in its own isolated million-call loop, so we
+      *  can tell whether the isolated numbers above are biased
+      *  (e.g. instruction-cache-warm) versus how the routines behave
+      *  mixed together the way production code actually calls them.
+      *--------------------------------------------------------------
+       Measure-Interleaved.
+           Perform Get-Start-CPU
+           Perform WS-LOOP-COUNT Times
+               Call W-ZCPUTIME Using CPUTIME-WORK
+               Call W-CPUTIME2 Using CPUTIME-WORK
+               Call W-CPUTIME9 Using CPUTIME-WORK
+               Call W-CPUTIME3 Using CPUTIME-WORK
+           End-Perform
+           Perform Get-End-CPU
+           Perform Show-Interleaved-Results
+           EXIT.
 
 
 
@@ -116,6 +479,16 @@
    98  GET-Start-CPU.
    99      Call W-ZCPUTIME Using ZCPUTIME-Start
   100      Call W-CPUTIME9 Using CPUTIME9-Start
+           Call W-CPUTIME2 Using CPUTIME2-Start
+           Call W-CPUTIME3 Using CPUTIME3-Start
+           Move FUNCTION CURRENT-DATE to WS-ELAPSED-TS
+           Move WS-ELAPSED-TS(9:2)  to WS-ELAPSED-HH
+           Move WS-ELAPSED-TS(11:2) to WS-ELAPSED-MM
+           Move WS-ELAPSED-TS(13:2) to WS-ELAPSED-SS
+           Move WS-ELAPSED-TS(15:2) to WS-ELAPSED-HS
+           Compute WS-ELAPSED-START =
+               ((WS-ELAPSED-HH * 3600 + WS-ELAPSED-MM * 60
+                   + WS-ELAPSED-SS) * 100) + WS-ELAPSED-HS
   101      EXIT.
 
 
@@ -125,22 +498,538 @@
   107  GET-End-CPU.
   108      Call W-CPUTIME9 Using CPUTIME9-End
   109      Call W-ZCPUTIME Using ZCPUTIME-End
+           Call W-CPUTIME2 Using CPUTIME2-End
+           Call W-CPUTIME3 Using CPUTIME3-End
+           Move FUNCTION CURRENT-DATE to WS-ELAPSED-TS
+           Move WS-ELAPSED-TS(9:2)  to WS-ELAPSED-HH
+           Move WS-ELAPSED-TS(11:2) to WS-ELAPSED-MM
+           Move WS-ELAPSED-TS(13:2) to WS-ELAPSED-SS
+           Move WS-ELAPSED-TS(15:2) to WS-ELAPSED-HS
+           Compute WS-ELAPSED-END =
+               ((WS-ELAPSED-HH * 3600 + WS-ELAPSED-MM * 60
+                   + WS-ELAPSED-SS) * 100) + WS-ELAPSED-HS
   110      EXIT.
 
 
       *--------------------------------------------------------------
       *    Calculate the amount Of CPU Used and SHOW results
       *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      *    Calculate the amount Of CPU Used and SHOW results.
+      *    CPUTIME-DIFF is unsigned COMP-5, so End < Start (a
+      *    counter wrap or an out-of-order sample) must be caught
+      *    here -- otherwise the subtraction wraps to a huge bogus
+      *    value and we'd still print and bank it like a real figure.
+      *--------------------------------------------------------------
   116  Show-CPU-Used.
-  117      Compute CPUTIME-DIFF = CPUTIME9-End - CPUTIME9-Start
-  118      Move CPUTIME-DIFF to CPUTIME-Show-CPU
-  119      Display ' 9 E: '  CPUTIME9-End '  -  S: '  CPUTIME9-Start
-  120              ' =  '  CPUTIME-Show-CPU
-
-  122      Compute CPUTIME-DIFF = ZCPUTIME-End - ZCPUTIME-Start
-  123      Move CPUTIME-DIFF to CPUTIME-Show-CPU
-  124      Display ' Z E: '  ZCPUTIME-End '  -  S: '  ZCPUTIME-Start
-  125              ' =  '  CPUTIME-Show-CPU
+           If CPUTIME9-End < CPUTIME9-Start
+               Display '*** WARNING: CPUTIME9 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Display ' 9 E: ' CPUTIME9-End '  -  S: ' CPUTIME9-Start
+               Move 0 to CPUTIME9-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+  117          Compute CPUTIME9-Diff = CPUTIME9-End - CPUTIME9-Start
+  118          Move CPUTIME9-Diff to CPUTIME-Show-CPU
+  119          Display ' 9 E: '  CPUTIME9-End '  -  S: '  CPUTIME9-Start
+  120                  ' =  '  CPUTIME-Show-CPU
+           End-If
+
+           If ZCPUTIME-End < ZCPUTIME-Start
+               Display '*** WARNING: ZCPUTIME End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Display ' Z E: ' ZCPUTIME-End '  -  S: ' ZCPUTIME-Start
+               Move 0 to ZCPUTIME-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+  122          Compute ZCPUTIME-Diff = ZCPUTIME-End - ZCPUTIME-Start
+  123          Move ZCPUTIME-Diff to CPUTIME-Show-CPU
+  124          Display ' Z E: '  ZCPUTIME-End '  -  S: '  ZCPUTIME-Start
+  125                  ' =  '  CPUTIME-Show-CPU
+           End-If
+
+      *    CPUTIME2/CPUTIME3 baselines (req006) -- sampled alongside
+      *    Z/9 on every pass regardless of which routine is on test,
+      *    so each one's own clock is computed and shown here too
+      *    instead of only ever surfacing inside Show-Interleaved-
+      *    Results.
+           If CPUTIME2-End < CPUTIME2-Start
+               Display '*** WARNING: CPUTIME2 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Display ' 2 E: ' CPUTIME2-End '  -  S: ' CPUTIME2-Start
+               Move 0 to CPUTIME2-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME2-Diff = CPUTIME2-End - CPUTIME2-Start
+               Move CPUTIME2-Diff to CPUTIME-Show-CPU
+               Display ' 2 E: '  CPUTIME2-End '  -  S: '  CPUTIME2-Start
+                       ' =  '  CPUTIME-Show-CPU
+           End-If
+
+           If CPUTIME3-End < CPUTIME3-Start
+               Display '*** WARNING: CPUTIME3 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Display ' 3 E: ' CPUTIME3-End '  -  S: ' CPUTIME3-Start
+               Move 0 to CPUTIME3-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME3-Diff = CPUTIME3-End - CPUTIME3-Start
+               Move CPUTIME3-Diff to CPUTIME-Show-CPU
+               Display ' 3 E: '  CPUTIME3-End '  -  S: '  CPUTIME3-Start
+                       ' =  '  CPUTIME-Show-CPU
+           End-If
+      *    Wall-clock elapsed alongside the CPU-time clocks, reduced
+      *    to a CPU-to-elapsed ratio using CPUTIME9 as the
+      *    system-of-record CPU figure (same clock Write-Benchmark-
+      *    Result banks).  A midnight rollover makes End < Start just
+      *    like the CPU clocks, so it gets the same wrap guard.
+           If WS-ELAPSED-END < WS-ELAPSED-START
+               Display '*** WARNING: elapsed TOD End < Start -- '
+                       'midnight rollover, ratio not valid'
+               Move 0 to WS-ELAPSED-DIFF
+           Else
+               Compute WS-ELAPSED-DIFF =
+                   WS-ELAPSED-END - WS-ELAPSED-START
+           End-If
+           Compute WS-ELAPSED-SECONDS = WS-ELAPSED-DIFF / 100
+           Move WS-ELAPSED-SECONDS to WS-ELAPSED-SECONDS-O
+           If WS-ELAPSED-SECONDS > 0
+               Compute WS-CPU-TO-ELAPSED-PCT =
+                   (CPUTIME9-Diff / WS-ELAPSED-SECONDS) * 100
+           Else
+               Move 0 to WS-CPU-TO-ELAPSED-PCT
+           End-If
+           Move WS-CPU-TO-ELAPSED-PCT to WS-CPU-TO-ELAPSED-PCT-O
+           Display ' Elapsed (sec): ' WS-ELAPSED-SECONDS-O
+                   '  CPU/Elapsed%: ' WS-CPU-TO-ELAPSED-PCT-O
   126      Display ' '
   127      EXIT.
 
+
+      *--------------------------------------------------------------
+      *    Write one result record (program, routine, start, end,
+      *    diff, timestamp) to CPUOUT for this pass, using the clock
+      *    that matches WS-ROUTINE-NAME (the routine this pass is
+      *    actually measuring) rather than always banking CPUTIME9's
+      *    numbers under every routine's name.
+      *--------------------------------------------------------------
+       Write-Benchmark-Result.
+           Move 'CPUT01'          to OUT-PROGRAM-ID
+           Move WS-ROUTINE-NAME   to OUT-ROUTINE-NAME
+           Move CPUTIME-PASS-IDX  to OUT-PASS-NUMBER
+           Evaluate WS-ROUTINE-NAME
+               When 'ZCPUTIME'
+                   Move ZCPUTIME-Start to OUT-START-VALUE
+                   Move ZCPUTIME-End   to OUT-END-VALUE
+                   Move ZCPUTIME-Diff  to OUT-DIFF-VALUE
+               When 'CPUTIME2'
+                   Move CPUTIME2-Start to OUT-START-VALUE
+                   Move CPUTIME2-End   to OUT-END-VALUE
+                   Move CPUTIME2-Diff  to OUT-DIFF-VALUE
+               When 'CPUTIME3'
+                   Move CPUTIME3-Start to OUT-START-VALUE
+                   Move CPUTIME3-End   to OUT-END-VALUE
+                   Move CPUTIME3-Diff  to OUT-DIFF-VALUE
+               When Other
+                   Move CPUTIME9-Start to OUT-START-VALUE
+                   Move CPUTIME9-End   to OUT-END-VALUE
+                   Move CPUTIME9-Diff  to OUT-DIFF-VALUE
+           End-Evaluate
+           Move WS-RUN-TIMESTAMP  to OUT-RUN-TIMESTAMP
+           WRITE CPUOUT-RECORD
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Compute each routine's delta from the interleaved run
+      *    (same unsigned-COMP-5 wrap guard as Show-CPU-Used), show
+      *    its CPU-per-call, and write it to CPUOUT tagged with pass
+      *    number 9 so the isolated (pass 1-3) and interleaved
+      *    figures can be told apart downstream.
+      *--------------------------------------------------------------
+       Show-Interleaved-Results.
+           If ZCPUTIME-End < ZCPUTIME-Start
+               Display '*** WARNING: ZCPUTIME End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Move 0 to ZCPUTIME-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute ZCPUTIME-Diff = ZCPUTIME-End - ZCPUTIME-Start
+           End-If
+
+           If CPUTIME2-End < CPUTIME2-Start
+               Display '*** WARNING: CPUTIME2 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Move 0 to CPUTIME2-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME2-Diff = CPUTIME2-End - CPUTIME2-Start
+           End-If
+
+           If CPUTIME9-End < CPUTIME9-Start
+               Display '*** WARNING: CPUTIME9 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Move 0 to CPUTIME9-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME9-Diff = CPUTIME9-End - CPUTIME9-Start
+           End-If
+      *    Bank the interleaved loop's CPU too, using CPUTIME9 as the
+      *    system-of-record clock (same one Write-Benchmark-Result and
+      *    Compute-Pass-Stats use) -- otherwise WS-INTERNAL-CPU-TOTAL
+      *    never includes this pass and Reconcile-SMF-CPU under-counts.
+           Add CPUTIME9-Diff to WS-INTERNAL-CPU-TOTAL
+
+           If CPUTIME3-End < CPUTIME3-Start
+               Display '*** WARNING: CPUTIME3 End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Move 0 to CPUTIME3-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME3-Diff = CPUTIME3-End - CPUTIME3-Start
+           End-If
+
+           Move 'ZCPUTIME'    to WS-ROUTINE-NAME
+           Move ZCPUTIME-Start to WS-INTRLVD-START
+           Move ZCPUTIME-End   to WS-INTRLVD-END
+           Move ZCPUTIME-Diff  to WS-INTRLVD-DIFF
+           Perform Show-One-Interleaved-Routine
+
+           Move 'CPUTIME2'    to WS-ROUTINE-NAME
+           Move CPUTIME2-Start to WS-INTRLVD-START
+           Move CPUTIME2-End   to WS-INTRLVD-END
+           Move CPUTIME2-Diff  to WS-INTRLVD-DIFF
+           Perform Show-One-Interleaved-Routine
+
+           Move 'CPUTIME9'    to WS-ROUTINE-NAME
+           Move CPUTIME9-Start to WS-INTRLVD-START
+           Move CPUTIME9-End   to WS-INTRLVD-END
+           Move CPUTIME9-Diff  to WS-INTRLVD-DIFF
+           Perform Show-One-Interleaved-Routine
+
+           Move 'CPUTIME3'    to WS-ROUTINE-NAME
+           Move CPUTIME3-Start to WS-INTRLVD-START
+           Move CPUTIME3-End   to WS-INTRLVD-END
+           Move CPUTIME3-Diff  to WS-INTRLVD-DIFF
+           Perform Show-One-Interleaved-Routine
+
+           Display ' '
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Display/persist one routine's interleaved-run delta, from
+      *    the common WS-INTRLVD-* fields set by the caller above.
+      *--------------------------------------------------------------
+       Show-One-Interleaved-Routine.
+           Move WS-INTRLVD-DIFF to CPUTIME-Show-CPU
+           If WS-LOOP-COUNT > 0
+               Compute WS-INTRLVD-PER-CALL =
+                   WS-INTRLVD-DIFF / WS-LOOP-COUNT
+           Else
+               Move 0 to WS-INTRLVD-PER-CALL
+           End-If
+           Move WS-INTRLVD-PER-CALL to WS-INTRLVD-PER-CALL-O
+
+           Display '   ' WS-ROUTINE-NAME ' diff: ' CPUTIME-Show-CPU
+                   '  CPU/call: ' WS-INTRLVD-PER-CALL-O
+
+           Move 'CPUT01'          to OUT-PROGRAM-ID
+           Move WS-ROUTINE-NAME   to OUT-ROUTINE-NAME
+           Move 9                 to OUT-PASS-NUMBER
+           Move WS-INTRLVD-START  to OUT-START-VALUE
+           Move WS-INTRLVD-END    to OUT-END-VALUE
+           Move WS-INTRLVD-DIFF   to OUT-DIFF-VALUE
+           Move WS-RUN-TIMESTAMP  to OUT-RUN-TIMESTAMP
+           WRITE CPUOUT-RECORD
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Reduce the 3 captured passes down to Min/Max/Avg/StdDev
+      *    and a spread% ((Max-Min)/Avg) so run-to-run noise can be
+      *    told apart from real routine overhead.
+      *--------------------------------------------------------------
+       Compute-Pass-Stats.
+           Compute CPUTIME-PASS-Z-MIN = Function Min(
+              CPUTIME-PASS-Z-DIFF(1) CPUTIME-PASS-Z-DIFF(2)
+              CPUTIME-PASS-Z-DIFF(3))
+           Compute CPUTIME-PASS-Z-MAX = Function Max(
+              CPUTIME-PASS-Z-DIFF(1) CPUTIME-PASS-Z-DIFF(2)
+              CPUTIME-PASS-Z-DIFF(3))
+           Compute CPUTIME-PASS-Z-AVG = Function Mean(
+              CPUTIME-PASS-Z-DIFF(1) CPUTIME-PASS-Z-DIFF(2)
+              CPUTIME-PASS-Z-DIFF(3))
+           Compute CPUTIME-PASS-Z-STDEV = Function
+              Standard-Deviation(CPUTIME-PASS-Z-DIFF(1)
+              CPUTIME-PASS-Z-DIFF(2) CPUTIME-PASS-Z-DIFF(3))
+           If CPUTIME-PASS-Z-AVG > 0
+              Compute CPUTIME-PASS-Z-SPREAD =
+                  ((CPUTIME-PASS-Z-MAX - CPUTIME-PASS-Z-MIN) /
+                   CPUTIME-PASS-Z-AVG) * 100
+           Else
+              Move 0 to CPUTIME-PASS-Z-SPREAD
+           End-If
+
+           Compute CPUTIME-PASS-9-MIN = Function Min(
+              CPUTIME-PASS-9-DIFF(1) CPUTIME-PASS-9-DIFF(2)
+              CPUTIME-PASS-9-DIFF(3))
+           Compute CPUTIME-PASS-9-MAX = Function Max(
+              CPUTIME-PASS-9-DIFF(1) CPUTIME-PASS-9-DIFF(2)
+              CPUTIME-PASS-9-DIFF(3))
+           Compute CPUTIME-PASS-9-AVG = Function Mean(
+              CPUTIME-PASS-9-DIFF(1) CPUTIME-PASS-9-DIFF(2)
+              CPUTIME-PASS-9-DIFF(3))
+           Compute CPUTIME-PASS-9-STDEV = Function
+              Standard-Deviation(CPUTIME-PASS-9-DIFF(1)
+              CPUTIME-PASS-9-DIFF(2) CPUTIME-PASS-9-DIFF(3))
+           If CPUTIME-PASS-9-AVG > 0
+              Compute CPUTIME-PASS-9-SPREAD =
+                  ((CPUTIME-PASS-9-MAX - CPUTIME-PASS-9-MIN) /
+                   CPUTIME-PASS-9-AVG) * 100
+           Else
+              Move 0 to CPUTIME-PASS-9-SPREAD
+           End-If
+
+           Move CPUTIME-PASS-Z-MIN   to CPUTIME-PASS-Z-MIN-O
+           Move CPUTIME-PASS-Z-MAX   to CPUTIME-PASS-Z-MAX-O
+           Move CPUTIME-PASS-Z-AVG   to CPUTIME-PASS-Z-AVG-O
+           Move CPUTIME-PASS-Z-STDEV to CPUTIME-PASS-Z-STD-O
+           Move CPUTIME-PASS-Z-SPREAD to CPUTIME-PASS-Z-SPR-O
+           Move CPUTIME-PASS-9-MIN   to CPUTIME-PASS-9-MIN-O
+           Move CPUTIME-PASS-9-MAX   to CPUTIME-PASS-9-MAX-O
+           Move CPUTIME-PASS-9-AVG   to CPUTIME-PASS-9-AVG-O
+           Move CPUTIME-PASS-9-STDEV to CPUTIME-PASS-9-STD-O
+           Move CPUTIME-PASS-9-SPREAD to CPUTIME-PASS-9-SPR-O
+
+           Display '   Z-Clock  Min: ' CPUTIME-PASS-Z-MIN-O
+                  '  Max: ' CPUTIME-PASS-Z-MAX-O
+           Display '   Z-Clock  Avg: ' CPUTIME-PASS-Z-AVG-O
+                  '  StdDev: ' CPUTIME-PASS-Z-STD-O
+                  '  Spread%: ' CPUTIME-PASS-Z-SPR-O
+           Display '   9-Clock  Min: ' CPUTIME-PASS-9-MIN-O
+                  '  Max: ' CPUTIME-PASS-9-MAX-O
+           Display '   9-Clock  Avg: ' CPUTIME-PASS-9-AVG-O
+                  '  StdDev: ' CPUTIME-PASS-9-STD-O
+                  '  Spread%: ' CPUTIME-PASS-9-SPR-O
+
+      *    CPUTIME2's/CPUTIME3's own per-pass deltas (req000/req006)
+      *    only apply to their own Measure-* paragraph, so reduce and
+      *    display them only when WS-ROUTINE-NAME names that routine.
+           Evaluate WS-ROUTINE-NAME
+               When 'CPUTIME2'
+                   Compute CPUTIME-PASS-2-MIN = Function Min(
+                      CPUTIME-PASS-2-DIFF(1) CPUTIME-PASS-2-DIFF(2)
+                      CPUTIME-PASS-2-DIFF(3))
+                   Compute CPUTIME-PASS-2-MAX = Function Max(
+                      CPUTIME-PASS-2-DIFF(1) CPUTIME-PASS-2-DIFF(2)
+                      CPUTIME-PASS-2-DIFF(3))
+                   Compute CPUTIME-PASS-2-AVG = Function Mean(
+                      CPUTIME-PASS-2-DIFF(1) CPUTIME-PASS-2-DIFF(2)
+                      CPUTIME-PASS-2-DIFF(3))
+                   Compute CPUTIME-PASS-2-STDEV = Function
+                      Standard-Deviation(CPUTIME-PASS-2-DIFF(1)
+                      CPUTIME-PASS-2-DIFF(2) CPUTIME-PASS-2-DIFF(3))
+                   If CPUTIME-PASS-2-AVG > 0
+                      Compute CPUTIME-PASS-2-SPREAD =
+                          ((CPUTIME-PASS-2-MAX - CPUTIME-PASS-2-MIN) /
+                           CPUTIME-PASS-2-AVG) * 100
+                   Else
+                      Move 0 to CPUTIME-PASS-2-SPREAD
+                   End-If
+                   Move CPUTIME-PASS-2-MIN   to CPUTIME-PASS-2-MIN-O
+                   Move CPUTIME-PASS-2-MAX   to CPUTIME-PASS-2-MAX-O
+                   Move CPUTIME-PASS-2-AVG   to CPUTIME-PASS-2-AVG-O
+                   Move CPUTIME-PASS-2-STDEV to CPUTIME-PASS-2-STD-O
+                   Move CPUTIME-PASS-2-SPREAD to
+                       CPUTIME-PASS-2-SPR-O
+                   Display '   2-Clock  Min: ' CPUTIME-PASS-2-MIN-O
+                          '  Max: ' CPUTIME-PASS-2-MAX-O
+                   Display '   2-Clock  Avg: ' CPUTIME-PASS-2-AVG-O
+                          '  StdDev: ' CPUTIME-PASS-2-STD-O
+                          '  Spread%: ' CPUTIME-PASS-2-SPR-O
+               When 'CPUTIME3'
+                   Compute CPUTIME-PASS-3-MIN = Function Min(
+                      CPUTIME-PASS-3-DIFF(1) CPUTIME-PASS-3-DIFF(2)
+                      CPUTIME-PASS-3-DIFF(3))
+                   Compute CPUTIME-PASS-3-MAX = Function Max(
+                      CPUTIME-PASS-3-DIFF(1) CPUTIME-PASS-3-DIFF(2)
+                      CPUTIME-PASS-3-DIFF(3))
+                   Compute CPUTIME-PASS-3-AVG = Function Mean(
+                      CPUTIME-PASS-3-DIFF(1) CPUTIME-PASS-3-DIFF(2)
+                      CPUTIME-PASS-3-DIFF(3))
+                   Compute CPUTIME-PASS-3-STDEV = Function
+                      Standard-Deviation(CPUTIME-PASS-3-DIFF(1)
+                      CPUTIME-PASS-3-DIFF(2) CPUTIME-PASS-3-DIFF(3))
+                   If CPUTIME-PASS-3-AVG > 0
+                      Compute CPUTIME-PASS-3-SPREAD =
+                          ((CPUTIME-PASS-3-MAX - CPUTIME-PASS-3-MIN) /
+                           CPUTIME-PASS-3-AVG) * 100
+                   Else
+                      Move 0 to CPUTIME-PASS-3-SPREAD
+                   End-If
+                   Move CPUTIME-PASS-3-MIN   to CPUTIME-PASS-3-MIN-O
+                   Move CPUTIME-PASS-3-MAX   to CPUTIME-PASS-3-MAX-O
+                   Move CPUTIME-PASS-3-AVG   to CPUTIME-PASS-3-AVG-O
+                   Move CPUTIME-PASS-3-STDEV to CPUTIME-PASS-3-STD-O
+                   Move CPUTIME-PASS-3-SPREAD to
+                       CPUTIME-PASS-3-SPR-O
+                   Display '   3-Clock  Min: ' CPUTIME-PASS-3-MIN-O
+                          '  Max: ' CPUTIME-PASS-3-MAX-O
+                   Display '   3-Clock  Avg: ' CPUTIME-PASS-3-AVG-O
+                          '  StdDev: ' CPUTIME-PASS-3-STD-O
+                          '  Spread%: ' CPUTIME-PASS-3-SPR-O
+               When Other
+                   Continue
+           End-Evaluate
+           Display ' '
+      *    Sum (not average) the 3 passes' CPUTIME9 readings for this
+      *    routine -- WS-INTERNAL-CPU-TOTAL has to match the actual
+      *    CPU SMF saw for the step, not a per-pass average.
+           Add CPUTIME-PASS-9-DIFF(1) CPUTIME-PASS-9-DIFF(2)
+               CPUTIME-PASS-9-DIFF(3) to WS-INTERNAL-CPU-TOTAL
+           Perform Write-History-Record
+           Perform Check-CPU-Drift
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Append this routine's 9-clock average as a new GDG
+      *    generation so future runs can trend against it.
+      *--------------------------------------------------------------
+       Write-History-Record.
+           Move WS-ROUTINE-NAME       to HSTO-ROUTINE-NAME
+           Move CPUTIME-PASS-9-AVG    to HSTO-AVG-9-DIFF
+           Move WS-RUN-TIMESTAMP      to HSTO-RUN-TIMESTAMP
+           WRITE CPUHSTO-RECORD
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Compare this run's 9-clock average for the current
+      *    routine against its average over the loaded history
+      *    generations.  Flag drift beyond WS-DRIFT-PCT-LIMIT percent
+      *    with a warning and a non-zero RETURN-CODE so an LE or
+      *    system-maintenance-window regression gets caught instead
+      *    of scrolling off in SYSOUT.
+      *--------------------------------------------------------------
+       Check-CPU-Drift.
+           Move 0 to WS-HIST-MATCH-COUNT
+           Move 0 to WS-HIST-MATCH-TOTAL
+           Perform Varying WS-HIST-IDX from 1 by 1
+                   until WS-HIST-IDX > WS-HIST-COUNT
+               If WS-HIST-ROUTINE-NAME(WS-HIST-IDX) = WS-ROUTINE-NAME
+                   Add 1 to WS-HIST-MATCH-COUNT
+                   Add WS-HIST-AVG-9-DIFF(WS-HIST-IDX) to
+                       WS-HIST-MATCH-TOTAL
+               End-If
+           End-Perform
+
+           If WS-HIST-MATCH-COUNT > 0
+               Compute WS-HIST-BASELINE =
+                   WS-HIST-MATCH-TOTAL / WS-HIST-MATCH-COUNT
+               If WS-HIST-BASELINE > 0
+                   Compute WS-DRIFT-PCT =
+                       FUNCTION ABS(CPUTIME-PASS-9-AVG -
+                           WS-HIST-BASELINE) / WS-HIST-BASELINE * 100
+                   Move WS-DRIFT-PCT to WS-DRIFT-PCT-O
+                   If WS-DRIFT-PCT > WS-DRIFT-PCT-LIMIT
+                       Display '*** CPU DRIFT WARNING for '
+                               WS-ROUTINE-NAME ' : ' WS-DRIFT-PCT-O
+                               '% vs ' WS-HIST-MATCH-COUNT
+                               ' prior generation(s) ***'
+                       If 4 > Return-Code
+                           Move 4 to Return-Code
+                       End-If
+                   End-If
+               End-If
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Pull this step's SMF Type 30 CPU time and compare it
+      *    against the internal total (sum of the 4 routines'
+      *    CPUTIME9-clock averages), flagging any divergence beyond
+      *    WS-SMF-PCT-LIMIT percent so the homegrown numbers can be
+      *    trusted (or corrected) before they're used for anything
+      *    that matters.  A missing SMF extract just skips the
+      *    reconciliation -- it is not itself a job failure.
+      *
+      *    Skipped entirely when CPUDRIV is orchestrating this run --
+      *    see WS-ORCH-FLAGS above -- because the SMF extract for an
+      *    orchestrated step covers CDYNLIT/CDYNVAR's CPU too, and
+      *    comparing that whole-step total against only CPUT01's own
+      *    internal total would flag a large, spurious divergence on
+      *    every orchestrated run.  CPUDRIV's own Reconcile-SMF-CPU
+      *    does that comparison against the sum of all three programs'
+      *    internal totals instead.
+      *--------------------------------------------------------------
+       Reconcile-SMF-CPU.
+           If ORCHESTRATED-RUN
+               Display ' '
+               Display '=== SMF Type 30 CPU reconciliation ==='
+               Display '*** running under CPUDRIV -- SMF extract '
+                       'covers the whole orchestrated step, '
+                       'reconciliation deferred to CPUDRIV ***'
+               Display ' '
+           Else
+               Move 'N' to WS-SMF-EOF
+               OPEN INPUT SMFIN-FILE
+               READ SMFIN-FILE
+                   AT END
+                       SET SMF-AT-EOF TO TRUE
+               END-READ
+               CLOSE SMFIN-FILE
+
+               Display ' '
+               Display '=== SMF Type 30 CPU reconciliation ==='
+               If SMF-AT-EOF
+                   Display '*** no SMF Type 30 extract found for this '
+                           'step -- reconciliation skipped ***'
+               Else
+                   Move SMF30-CPU-TIME to WS-SMF-STEP-CPU
+                   Move WS-SMF-STEP-CPU       to WS-SMF-STEP-CPU-O
+                   Move WS-INTERNAL-CPU-TOTAL
+                       to WS-INTERNAL-CPU-TOTAL-O
+                   Display 'SMF step CPU time      : '
+                           WS-SMF-STEP-CPU-O
+                   Display 'Internal CPUTIME9 total: '
+                           WS-INTERNAL-CPU-TOTAL-O
+                   If WS-SMF-STEP-CPU > 0
+                       Compute WS-SMF-DIVERGE-PCT =
+                           FUNCTION ABS(WS-INTERNAL-CPU-TOTAL -
+                               WS-SMF-STEP-CPU) / WS-SMF-STEP-CPU * 100
+                       Move WS-SMF-DIVERGE-PCT to WS-SMF-DIVERGE-PCT-O
+                       Display 'Divergence              : '
+                               WS-SMF-DIVERGE-PCT-O '%'
+                       If WS-SMF-DIVERGE-PCT > WS-SMF-PCT-LIMIT
+                           Display '*** SMF RECONCILIATION WARNING -- '
+                                   'internal/SMF CPU diverge by '
+                                   WS-SMF-DIVERGE-PCT-O '% ***'
+                           If 4 > Return-Code
+                               Move 4 to Return-Code
+                           End-If
+                       End-If
+                   End-If
+               End-If
+               Display ' '
+           End-If
+           EXIT.
+
