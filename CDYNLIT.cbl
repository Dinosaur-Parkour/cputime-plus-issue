@@ -1,63 +1,194 @@
        CBL OPT(2),DYNAM                                               
        CBL ARCH(12) TUNE(12)                                          
        CBL DISPSIGN(SEP)                                              
-       IDENTIFICATION DIVISION.                                       
-       PROGRAM-ID.    CDYNLIT.                                        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDYNLIT.
       *===============================================================
-      *  DYNAM  +  Call 'CPUTIME'    <-- converted to dynamic         
+      *  DYNAM  +  Call 'CPUTIME'    <-- converted to dynamic
       *===============================================================
-       DATA DIVISION.                                                 
-       WORKING-STORAGE SECTION.                                       
-       01  Work-Fields.                                               
-           05 W-A31BR14     PIC  X(08) Value 'A31BR14'.               
-                                                                      
-                                                                      
-       01  CPUTIME-DATA-ITEMS.                                        
-           05 W-CPUTIME          PIC  X(08) Value 'CPUTIME'.          
-           05 CPUTIME-Start      PIC  9(12)V9(6) COMP-5.              
-           05 CPUTIME-End        PIC  9(12)V9(6) COMP-5.              
-           05 CPUTIME-Diff       PIC  9(12)V9(6) COMP-5.              
-           05 CPUTIME-Show-CPU   PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).           
-           05 COBOL-DIFF         PIC  9(12)V9(6) COMP-5.              
-                                                                      
-                                                                      
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Burn-loop counts read from a CLITIN card so the same job
+      *    can be calibrated to a target number of CPU-seconds
+      *    regardless of the processor it lands on.
+           SELECT CLITIN-FILE ASSIGN TO CLITIN
+               ORGANIZATION IS SEQUENTIAL.
+      *    Result record so this run survives past SYSOUT and can be
+      *    pulled into the orchestrated-job summary (see CPUDRIV).
+           SELECT CLITOUT-FILE ASSIGN TO CLITOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLITIN-FILE
+           RECORDING MODE F.
+       01  CLITIN-RECORD.
+           05 CLITIN-BURN1-COUNT     PIC 9(8).
+           05 CLITIN-BURN2-COUNT     PIC 9(8).
+           05 FILLER                PIC X(64).
+
+      *    Standardized CPU-BENCHMARK-RESULT record (see CPUBRES
+      *    copybook) -- same shape CPUT01/CDYNVAR write.  OUT-PASS-
+      *    NUMBER is always 1 here since this program takes a single
+      *    before/after sample, not multiple passes.
+       FD  CLITOUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CLITOUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==OUT-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==OUT-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==OUT-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==OUT-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==OUT-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==OUT-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==OUT-RUN-TIMESTAMP==.
+
+       WORKING-STORAGE SECTION.
+       01  Work-Fields.
+           05 W-A31BR14     PIC  X(08) Value 'A31BR14'.
+           05 WS-RUN-TIMESTAMP PIC X(26).
+           05 WS-BURN1-COUNT   PIC 9(8) COMP-5 VALUE 2500000.
+           05 WS-BURN2-COUNT   PIC 9(8) COMP-5 VALUE 750000.
+           05 WS-CLITIN-EOF     PIC X(1) VALUE 'N'.
+              88 CLITIN-AT-EOF  VALUE 'Y'.
+
+      *    Shared (EXTERNAL) across every program in this run unit --
+      *    see CPUT01's WS-ORCH-FLAGS header comment.  This program's
+      *    own CPU total (CPUTIME-Diff, its one before/after sample)
+      *    is published here so CPUDRIV can fold it into the
+      *    orchestrated-step SMF reconciliation total.
+       01  WS-ORCH-FLAGS EXTERNAL.
+           05 WS-ORCHESTRATED-RUN PIC X(1) VALUE 'N'.
+              88 ORCHESTRATED-RUN VALUE 'Y'.
+           05 WS-ORCH-STEP-CPU    PIC 9(12)V9(6) COMP-5 VALUE 0.
+
+
+      *    Standardized per-clock Start/End/Diff fields (see CPUTMDT
+      *    copybook) plus the common work/display fields (see CPUTSHOW
+      *    copybook) shared with CPUT01/CDYNVAR.
+       01  CPUTIME-DATA-ITEMS.
+           05 W-CPUTIME          PIC  X(08) Value 'CPUTIME'.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME==.
+           COPY CPUTSHOW.
+
+
       *===============================================================
-       PROCEDURE DIVISION.                                            
+       PROCEDURE DIVISION.
       *---------------------------------------------------------------
       *                                                               
       *---------------------------------------------------------------
-       PROGRAM-MAIN.                                                  
-                                                                      
-      * Burn some CPU Cycles.                                         
-           Perform 2500000 Times                                      
-               Call W-A31BR14  Using CPUTIME-Data-Items               
-           End-Perform                                                
-                                                                      
-                                                                      
-           Call 'CPUTIME' Using CPUTIME-START                         
-           Display 'RC=' Return-Code                                  
-                                                                      
-           Perform 750000 Times                                      
-               Call W-A31BR14  Using CPUTIME-Data-Items              
-           End-Perform                                               
-                                                                     
-           Call 'CPUTIME' Using CPUTIME-End                          
-           Display 'RC=' Return-Code                                 
-           Display "Results for DYNAM  Call Literal:"                
-           Perform Show-CPU-Used                                     
-           GOBACK.                                                   
+       PROGRAM-MAIN.
+      *    Reset explicitly -- CPUDRIV/CPUDYNCM read Return-Code right
+      *    after this Call and treat it as this step's own condition
+      *    code, so a severity an earlier-called program left behind
+      *    must not leak in as a false positive for this one.
+           Move 0 to Return-Code
+           Perform Get-Control-Parms
+           Move FUNCTION CURRENT-DATE to WS-RUN-TIMESTAMP
+           OPEN OUTPUT CLITOUT-FILE
+
+      * Burn some CPU Cycles.
+           Perform WS-BURN1-COUNT Times
+               Call W-A31BR14  Using CPUTIME-Data-Items
+           End-Perform
+
+
+           Call 'CPUTIME' Using CPUTIME-START
+           Display 'RC=' Return-Code
+           If Return-Code Not = 0
+               Display '*** CPUTIME failed getting start value, RC='
+                       Return-Code ' -- job stopped ***'
+               CLOSE CLITOUT-FILE
+               GOBACK
+           End-If
+
+           Perform WS-BURN2-COUNT Times
+               Call W-A31BR14  Using CPUTIME-Data-Items
+           End-Perform
+
+           Call 'CPUTIME' Using CPUTIME-End
+           Display 'RC=' Return-Code
+           If Return-Code Not = 0
+               Display '*** CPUTIME failed getting end value, RC='
+                       Return-Code ' -- job stopped ***'
+               CLOSE CLITOUT-FILE
+               GOBACK
+           End-If
+           Display "Results for DYNAM  Call Literal:"
+           Perform Show-CPU-Used
+           Move CPUTIME-Diff to WS-ORCH-STEP-CPU
+           Perform Write-Benchmark-Result
+           CLOSE CLITOUT-FILE
+           GOBACK.
                                                                      
                                                                      
                                                                      
       *--------------------------------------------------------------
-      *    Calculate the amount Of CPU Used and SHOW results         
+      *    Read the burn-loop counts from the CLITIN card.  Card
+      *    layout is two 8-digit numeric counts in columns 1-8 and
+      *    9-16.  A missing or non-numeric card leaves WS-BURN1-COUNT
+      *    / WS-BURN2-COUNT at their defaults so the job still runs
+      *    stand-alone.
+      *--------------------------------------------------------------
+       Get-Control-Parms.
+           OPEN INPUT CLITIN-FILE
+           READ CLITIN-FILE
+               AT END
+                   SET CLITIN-AT-EOF TO TRUE
+           END-READ
+           IF NOT CLITIN-AT-EOF
+               IF CLITIN-BURN1-COUNT NUMERIC AND CLITIN-BURN1-COUNT > 0
+                   MOVE CLITIN-BURN1-COUNT TO WS-BURN1-COUNT
+               END-IF
+               IF CLITIN-BURN2-COUNT NUMERIC AND CLITIN-BURN2-COUNT > 0
+                   MOVE CLITIN-BURN2-COUNT TO WS-BURN2-COUNT
+               END-IF
+           END-IF
+           CLOSE CLITIN-FILE
+           Display 'Burn counts for this run: ' WS-BURN1-COUNT
+                   ' / ' WS-BURN2-COUNT
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Calculate the amount Of CPU Used and SHOW results
+      *--------------------------------------------------------------
+       Show-CPU-Used.
+      *    CPUTIME-DIFF is unsigned COMP-5 -- End < Start (a
+      *    counter wrap or out-of-order sample) must be caught here
+      *    or the subtraction wraps to a huge bogus value.
+           If CPUTIME-End < CPUTIME-Start
+               Display '*** WARNING: CPUTIME End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Display '       End   : '  CPUTIME-End
+               Display ' Minus Start : '  CPUTIME-Start
+               Move 0 to CPUTIME-Diff
+               Move 8 to Return-Code
+           Else
+               Compute CPUTIME-DIFF = CPUTIME-End - CPUTIME-Start
+               Move CPUTIME-DIFF to CPUTIME-Show-CPU
+               Display '       End   : '  CPUTIME-End
+               Display ' Minus Start : '  CPUTIME-Start
+               Display ' Differnce   : '  CPUTIME-Show-CPU
+           End-If
+           Display ' '
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Write the result (program, routine, start, end, diff,
+      *    timestamp) so it survives past SYSOUT for the orchestrated
+      *    job summary and the DYNAM-vs-NODYNAM comparison.
       *--------------------------------------------------------------
-       Show-CPU-Used.                                                
-           Compute CPUTIME-DIFF = CPUTIME-End - CPUTIME-Start        
-           Move CPUTIME-DIFF to CPUTIME-Show-CPU                     
-           Display '       End   : '  CPUTIME-End                    
-           Display ' Minus Start : '  CPUTIME-Start                  
-           Display ' Differnce   : '  CPUTIME-Show-CPU      
-           Display ' '                                      
-           EXIT.                                            
-                                                            
+       Write-Benchmark-Result.
+           Move 'CDYNLIT' to OUT-PROGRAM-ID
+           Move W-CPUTIME to OUT-ROUTINE-NAME
+           Move 1         to OUT-PASS-NUMBER
+           Move CPUTIME-Start to OUT-START-VALUE
+           Move CPUTIME-End   to OUT-END-VALUE
+           Move CPUTIME-Diff  to OUT-DIFF-VALUE
+           Move WS-RUN-TIMESTAMP to OUT-RUN-TIMESTAMP
+           WRITE CLITOUT-RECORD
+           EXIT.
+
