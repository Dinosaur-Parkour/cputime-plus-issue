@@ -0,0 +1,157 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPUTIER.
+      *===============================================================
+      *  Multi-tier call-volume scaling test.  Runs the same
+      *  ZCPUTIME/CPUTIME2/CPUTIME9/CPUTIME3 call pattern CPUT01
+      *  measures, but at several call-volume tiers (10K/100K/1M/10M)
+      *  in one job instead of only ever sampling one fixed volume, so
+      *  CPU-per-call can be compared across tiers to spot overhead
+      *  that climbs at higher volumes (working-set/paging effects).
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    One result record per routine per tier so the scaling
+      *    curve survives the job, same as CPUT01's CPUOUT.
+           SELECT TIEROUT-FILE ASSIGN TO TIEROUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIEROUT-FILE
+           RECORDING MODE F.
+       01  TIEROUT-RECORD.
+           05 OUT-PROGRAM-ID        PIC X(8).
+           05 OUT-ROUTINE-NAME      PIC X(8).
+           05 OUT-TIER-COUNT        PIC 9(8).
+           05 OUT-DIFF-VALUE        PIC 9(12)V9(6).
+           05 OUT-CPU-PER-CALL      PIC 9(6)V9(9).
+           05 OUT-RUN-TIMESTAMP     PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIER-ITEMS.
+           05 WS-TIER-IDX        PIC 9(1) COMP-5.
+           05 WS-TIER-COUNT-TBL  OCCURS 4 TIMES PIC 9(8) COMP-5.
+           05 WS-LOOP-COUNT      PIC 9(8) COMP-5.
+           05 WS-ROUTINE-IDX     PIC 9(1) COMP-5.
+           05 WS-ROUTINE-TBL     OCCURS 4 TIMES PIC X(8).
+           05 WS-CURRENT-ROUTINE PIC X(8).
+           05 WS-RUN-TIMESTAMP   PIC X(26).
+
+      *    Standardized per-clock Start/End/Diff fields (see CPUTMDT
+      *    copybook), the burn-loop work area (see CPUTWORK copybook),
+      *    and the common display field (see CPUTSHOW copybook) shared
+      *    with CPUT01/CDYNLIT/CDYNVAR, instead of a 4th independent
+      *    copy of the same fields.
+       01  CPUTIME-DATA-ITEMS.
+           COPY CPUTWORK.
+           COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME==.
+           COPY CPUTSHOW.
+
+       01  WS-PERCALL-ITEMS.
+           05 WS-CPU-PER-CALL    PIC 9(6)V9(9) COMP-5.
+           05 WS-CPU-PER-CALL-O  PIC ZZZZZ9.9(9).
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+      *
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Display ' '
+           Display '=== CPUTIER: multi-tier call-volume scaling ==='
+           Perform Init-Tiers
+           Move FUNCTION CURRENT-DATE to WS-RUN-TIMESTAMP
+           OPEN OUTPUT TIEROUT-FILE
+
+           Perform Varying WS-TIER-IDX from 1 by 1
+                   until WS-TIER-IDX > 4
+               Move WS-TIER-COUNT-TBL(WS-TIER-IDX) to WS-LOOP-COUNT
+               Display ' '
+               Display 'Tier: ' WS-LOOP-COUNT ' calls'
+               Perform Varying WS-ROUTINE-IDX from 1 by 1
+                       until WS-ROUTINE-IDX > 4
+                   Move WS-ROUTINE-TBL(WS-ROUTINE-IDX)
+                       to WS-CURRENT-ROUTINE
+                   Perform Measure-One-Tier
+               End-Perform
+           End-Perform
+
+           CLOSE TIEROUT-FILE
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Load the call-volume tiers and the four routines to be
+      *    measured at each tier.
+      *--------------------------------------------------------------
+       Init-Tiers.
+           Move 10000     to WS-TIER-COUNT-TBL(1)
+           Move 100000    to WS-TIER-COUNT-TBL(2)
+           Move 1000000   to WS-TIER-COUNT-TBL(3)
+           Move 10000000  to WS-TIER-COUNT-TBL(4)
+
+           Move 'ZCPUTIME' to WS-ROUTINE-TBL(1)
+           Move 'CPUTIME2' to WS-ROUTINE-TBL(2)
+           Move 'CPUTIME9' to WS-ROUTINE-TBL(3)
+           Move 'CPUTIME3' to WS-ROUTINE-TBL(4)
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Burn WS-LOOP-COUNT calls to WS-CURRENT-ROUTINE, bracketed
+      *    by start/end samples of that same routine, and show the
+      *    CPU-per-call for this tier.
+      *--------------------------------------------------------------
+       Measure-One-Tier.
+           Call WS-CURRENT-ROUTINE Using CPUTIME-Start
+
+           Perform WS-LOOP-COUNT Times
+               Call WS-CURRENT-ROUTINE Using CPUTIME-WORK
+           End-Perform
+
+           Call WS-CURRENT-ROUTINE Using CPUTIME-End
+           Perform Show-Tier-Result
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Calculate the CPU Used for this tier and the CPU-per-call,
+      *    guarding the unsigned COMP-5 subtraction against a
+      *    wrapped/out-of-order sample the same way CPUT01 does.
+      *--------------------------------------------------------------
+       Show-Tier-Result.
+           If CPUTIME-End < CPUTIME-Start
+               Display '*** WARNING: ' WS-CURRENT-ROUTINE
+                       ' End < Start -- '
+                       'wrapped/out-of-order sample, diff not valid'
+               Move 0 to CPUTIME-Diff
+               If 8 > Return-Code
+                   Move 8 to Return-Code
+               End-If
+           Else
+               Compute CPUTIME-Diff = CPUTIME-End - CPUTIME-Start
+           End-If
+           Move CPUTIME-Diff to CPUTIME-Show-CPU
+
+           If WS-LOOP-COUNT > 0
+               Compute WS-CPU-PER-CALL = CPUTIME-Diff / WS-LOOP-COUNT
+           Else
+               Move 0 to WS-CPU-PER-CALL
+           End-If
+           Move WS-CPU-PER-CALL to WS-CPU-PER-CALL-O
+
+           Display '   ' WS-CURRENT-ROUTINE ' diff: ' CPUTIME-Show-CPU
+                   '  CPU/call: ' WS-CPU-PER-CALL-O
+
+           Move 'CPUTIER'        to OUT-PROGRAM-ID
+           Move WS-CURRENT-ROUTINE to OUT-ROUTINE-NAME
+           Move WS-LOOP-COUNT    to OUT-TIER-COUNT
+           Move CPUTIME-Diff     to OUT-DIFF-VALUE
+           Move WS-CPU-PER-CALL  to OUT-CPU-PER-CALL
+           Move WS-RUN-TIMESTAMP to OUT-RUN-TIMESTAMP
+           WRITE TIEROUT-RECORD
+           EXIT.
