@@ -0,0 +1,15 @@
+      *===============================================================
+      *  CPUTMDT -- standardized Start/End/Diff fields for one
+      *  CPU-time clock (ZCPUTIME, CPUTIME2, CPUTIME9, CPUTIME3, or a
+      *  single generic CPUTIME).  Include once per clock a program
+      *  samples, supplying the clock's name as the :CLOCK: parameter:
+      *
+      *      COPY CPUTMDT REPLACING ==:CLOCK:== BY ==CPUTIME9==.
+      *
+      *  so every program that samples a given clock uses the same
+      *  field names and PICs for it instead of each defining its own
+      *  independent (and possibly differently-sized) copy.
+      *===============================================================
+           05 :CLOCK:-Start      PIC 9(12)V9(6) COMP-5.
+           05 :CLOCK:-End        PIC 9(12)V9(6) COMP-5.
+           05 :CLOCK:-Diff       PIC 9(12)V9(6) COMP-5.
