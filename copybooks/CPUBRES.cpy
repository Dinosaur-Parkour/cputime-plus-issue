@@ -0,0 +1,40 @@
+      *===============================================================
+      *  CPUBRES -- common CPU-BENCHMARK-RESULT output record.
+      *  CPUT01, CDYNLIT, and CDYNVAR (and anything reading their
+      *  result datasets back, e.g. CPUDRIV/CPUDYNCM) all write/read
+      *  this same shape instead of three independently-laid-out
+      *  records, so one downstream report or spreadsheet load can
+      *  parse any of the three harnesses' output.
+      *
+      *  Include as an FD's 01-record, renaming the group and each
+      *  CBR- field to suit the FD and to avoid field-name collisions
+      *  when one program reads more than one of these datasets at
+      *  once, e.g.:
+      *
+      *      FD  CPUOUT-FILE
+      *          RECORDING MODE F.
+      *      COPY CPUBRES REPLACING
+      *          ==CPU-BENCHMARK-RESULT== BY ==CPUOUT-RECORD==,
+      *          ==CBR-PROGRAM-ID==       BY ==OUT-PROGRAM-ID==,
+      *          ==CBR-ROUTINE-NAME==     BY ==OUT-ROUTINE-NAME==,
+      *          ==CBR-PASS-NUMBER==      BY ==OUT-PASS-NUMBER==,
+      *          ==CBR-START-VALUE==      BY ==OUT-START-VALUE==,
+      *          ==CBR-END-VALUE==        BY ==OUT-END-VALUE==,
+      *          ==CBR-DIFF-VALUE==       BY ==OUT-DIFF-VALUE==,
+      *          ==CBR-RUN-TIMESTAMP==    BY ==OUT-RUN-TIMESTAMP==.
+      *
+      *  NOTE: COBOL REPLACING matches whole words, not substrings, so
+      *  a single ==CBR-== BY ==OUT-== pair will NOT rename the fields
+      *  (CBR-PROGRAM-ID is one token, not CBR- + PROGRAM-ID) -- each
+      *  field name must be listed out in full. A comma between pairs
+      *  is also required by this compiler, or only the first pair is
+      *  applied.
+      *===============================================================
+       01  CPU-BENCHMARK-RESULT.
+           05 CBR-PROGRAM-ID        PIC X(8).
+           05 CBR-ROUTINE-NAME      PIC X(8).
+           05 CBR-PASS-NUMBER       PIC 9(1).
+           05 CBR-START-VALUE       PIC 9(12)V9(6).
+           05 CBR-END-VALUE         PIC 9(12)V9(6).
+           05 CBR-DIFF-VALUE        PIC 9(12)V9(6).
+           05 CBR-RUN-TIMESTAMP     PIC X(26).
