@@ -0,0 +1,183 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPUDYNCM.
+      *===============================================================
+      *  Runs CDYNLIT (DYNAM, CALL 'CPUTIME' literal) and CDYNVAR
+      *  (NODYNAM, CALL W-CPUTIME variable) back to back, reads the
+      *  result each one wrote (CLITOUT/CVAROUT), and reports the CPU
+      *  delta and percentage overhead of dynamic vs. static call
+      *  resolution directly, instead of reading each job's
+      *  "Differnce" line separately and subtracting by hand.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLITOUT-FILE ASSIGN TO CLITOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CVAROUT-FILE ASSIGN TO CVAROUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Standardized CPU-BENCHMARK-RESULT record (see CPUBRES
+      *    copybook) -- same shape CPUT01/CDYNLIT/CDYNVAR write.
+       FD  CLITOUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CLITOUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==CLO-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==CLO-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==CLO-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==CLO-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==CLO-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==CLO-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==CLO-RUN-TIMESTAMP==.
+
+       FD  CVAROUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CVAROUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==CVO-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==CVO-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==CVO-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==CVO-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==CVO-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==CVO-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==CVO-RUN-TIMESTAMP==.
+
+       WORKING-STORAGE SECTION.
+      *    Worst-RC tracking, same pattern as CPUDRIV's Check-Step-RC.
+       01  WS-CONTROL-ITEMS.
+           05 WS-STEP-RC         PIC S9(4) COMP-5.
+           05 WS-MAX-RC          PIC S9(4) COMP-5 VALUE 0.
+           05 WS-RESULTS-MISSING PIC X(1) VALUE 'N'.
+              88 RESULTS-MISSING VALUE 'Y'.
+
+       01  WS-COMPARE-ITEMS.
+           05 WS-DYNAM-DIFF      PIC  9(12)V9(6) COMP-5.
+           05 WS-NODYNAM-DIFF    PIC  9(12)V9(6) COMP-5.
+           05 WS-OVERHEAD-DIFF   PIC S9(12)V9(6) COMP-5.
+           05 WS-OVERHEAD-PCT    PIC S9(5)V9(2)  COMP-5.
+           05 WS-DYNAM-DIFF-O    PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 WS-NODYNAM-DIFF-O  PIC  ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 WS-OVERHEAD-DIFF-O PIC -ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 WS-OVERHEAD-PCT-O  PIC -ZZZZ9.99.
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+      *
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Display ' '
+           Display '=== CPUDYNCM: DYNAM vs NODYNAM overhead ==='
+
+           Call 'CDYNLIT'
+           Display 'CDYNLIT step RC=' Return-Code
+           Perform Check-Step-RC
+
+           Call 'CDYNVAR'
+           Display 'CDYNVAR step RC=' Return-Code
+           Perform Check-Step-RC
+
+           Perform Read-Results
+           If RESULTS-MISSING
+               Display '*** CPUDYNCM: comparison skipped -- a result '
+                       'record was missing ***'
+               If 8 > WS-MAX-RC
+                   Move 8 to WS-MAX-RC
+               End-If
+           Else
+               Perform Compute-Overhead
+               Perform Show-Overhead
+           End-If
+
+           Move WS-MAX-RC to Return-Code
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Track the worst condition code seen so far and stop this
+      *    run if a step failed outright (RC > 8), same as CPUDRIV's
+      *    Check-Step-RC -- an unconditional RC=0 at the end would
+      *    hide a step that stopped early without writing a result.
+      *--------------------------------------------------------------
+       Check-Step-RC.
+           Move Return-Code to WS-STEP-RC
+           If WS-STEP-RC > WS-MAX-RC
+               Move WS-STEP-RC to WS-MAX-RC
+           End-If
+           If WS-STEP-RC > 8
+               Display '*** step failed with RC=' WS-STEP-RC
+                       ' -- CPUDYNCM stopped ***'
+               Move WS-MAX-RC to Return-Code
+               GOBACK
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Pick up the single result record each program wrote.
+      *--------------------------------------------------------------
+       Read-Results.
+           OPEN INPUT CLITOUT-FILE
+           Read CLITOUT-FILE
+               AT END
+                   Display '*** CLITOUT has no result record ***'
+                   Set RESULTS-MISSING to True
+               NOT AT END
+                   Move CLO-DIFF-VALUE to WS-DYNAM-DIFF
+           END-READ
+           CLOSE CLITOUT-FILE
+
+           OPEN INPUT CVAROUT-FILE
+           Read CVAROUT-FILE
+               AT END
+                   Display '*** CVAROUT has no result record ***'
+                   Set RESULTS-MISSING to True
+               NOT AT END
+                   Move CVO-DIFF-VALUE to WS-NODYNAM-DIFF
+           END-READ
+           CLOSE CVAROUT-FILE
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Overhead of dynamic call resolution (DYNAM) vs. static
+      *    (NODYNAM), expressed as both a raw CPU delta and a
+      *    percentage of the NODYNAM baseline.
+      *--------------------------------------------------------------
+       Compute-Overhead.
+           Compute WS-OVERHEAD-DIFF =
+               WS-DYNAM-DIFF - WS-NODYNAM-DIFF
+           If WS-NODYNAM-DIFF > 0
+               Compute WS-OVERHEAD-PCT =
+                   (WS-OVERHEAD-DIFF / WS-NODYNAM-DIFF) * 100
+           Else
+               Move 0 to WS-OVERHEAD-PCT
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Display the comparison.
+      *--------------------------------------------------------------
+       Show-Overhead.
+           Move WS-DYNAM-DIFF      to WS-DYNAM-DIFF-O
+           Move WS-NODYNAM-DIFF    to WS-NODYNAM-DIFF-O
+           Move WS-OVERHEAD-DIFF   to WS-OVERHEAD-DIFF-O
+           Move WS-OVERHEAD-PCT    to WS-OVERHEAD-PCT-O
+
+           Display ' '
+           Display 'DYNAM   (call literal) CPU used  : '
+                   WS-DYNAM-DIFF-O
+           Display 'NODYNAM (call variable) CPU used : '
+                   WS-NODYNAM-DIFF-O
+           Display 'DYNAM overhead vs NODYNAM        : '
+                   WS-OVERHEAD-DIFF-O
+           Display 'DYNAM overhead percent           : '
+                   WS-OVERHEAD-PCT-O '%'
+           Display ' '
+           EXIT.
