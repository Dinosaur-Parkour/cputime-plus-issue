@@ -0,0 +1,284 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPUDRIV.
+      *===============================================================
+      *  Orchestrated run of CPUT01, CDYNLIT and CDYNVAR.  Runs all
+      *  three benchmarks in sequence, checks each step's condition
+      *  code before continuing, then reads back the result datasets
+      *  each one wrote (CPUOUT/CLITOUT/CVAROUT) and prints one
+      *  consolidated end-of-job summary instead of reconciling three
+      *  separate SYSOUTs by hand.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPUOUT-FILE ASSIGN TO CPUOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLITOUT-FILE ASSIGN TO CLITOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CVAROUT-FILE ASSIGN TO CVAROUT
+               ORGANIZATION IS SEQUENTIAL.
+      *    SMF Type 30 CPU-time extract for this job step (produced
+      *    upstream by the shop's SMF-dump utility).  CPUT01, CDYNLIT
+      *    and CDYNVAR all run as one step under this orchestrated
+      *    job, so the extract covers all three programs' CPU and is
+      *    reconciled here against the sum of their internal totals
+      *    instead of at each individual program's own level.
+           SELECT SMFIN-FILE ASSIGN TO SMFIN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Standardized CPU-BENCHMARK-RESULT record (see CPUBRES
+      *    copybook) -- same shape CPUT01/CDYNLIT/CDYNVAR write.
+       FD  CPUOUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CPUOUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==CPO-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==CPO-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==CPO-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==CPO-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==CPO-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==CPO-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==CPO-RUN-TIMESTAMP==.
+
+       FD  CLITOUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CLITOUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==CLO-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==CLO-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==CLO-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==CLO-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==CLO-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==CLO-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==CLO-RUN-TIMESTAMP==.
+
+       FD  CVAROUT-FILE
+           RECORDING MODE F.
+           COPY CPUBRES REPLACING
+               ==CPU-BENCHMARK-RESULT== BY ==CVAROUT-RECORD==,
+               ==CBR-PROGRAM-ID==       BY ==CVO-PROGRAM-ID==,
+               ==CBR-ROUTINE-NAME==     BY ==CVO-ROUTINE-NAME==,
+               ==CBR-PASS-NUMBER==      BY ==CVO-PASS-NUMBER==,
+               ==CBR-START-VALUE==      BY ==CVO-START-VALUE==,
+               ==CBR-END-VALUE==        BY ==CVO-END-VALUE==,
+               ==CBR-DIFF-VALUE==       BY ==CVO-DIFF-VALUE==,
+               ==CBR-RUN-TIMESTAMP==    BY ==CVO-RUN-TIMESTAMP==.
+
+       FD  SMFIN-FILE
+           RECORDING MODE F.
+       01  SMFIN-RECORD.
+           05 SMF30-STEP-NAME      PIC X(8).
+           05 SMF30-CPU-TIME       PIC 9(12)V9(6).
+           05 FILLER               PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *===============================================================
+      *  Shared (EXTERNAL) across every program in this run unit --
+      *  set here, before Call 'CPUT01', so CPUT01 knows its own SMF
+      *  Type 30 extract covers this whole orchestrated step (itself
+      *  + CDYNLIT + CDYNVAR) and defers reconciliation to CPUDRIV's
+      *  own consolidated check below instead of flagging a spurious
+      *  divergence against only its own internal total.
+      *===============================================================
+       01  WS-ORCH-FLAGS EXTERNAL.
+           05 WS-ORCHESTRATED-RUN PIC X(1) VALUE 'N'.
+              88 ORCHESTRATED-RUN VALUE 'Y'.
+           05 WS-ORCH-STEP-CPU    PIC 9(12)V9(6) COMP-5 VALUE 0.
+
+       01  WS-CONTROL-ITEMS.
+           05 WS-STEP-RC         PIC S9(4) COMP-5.
+           05 WS-MAX-RC          PIC S9(4) COMP-5 VALUE 0.
+           05 WS-EOF             PIC X(1).
+              88 AT-EOF          VALUE 'Y'.
+           05 WS-DIFF-SHOW       PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+
+      *===============================================================
+      *  SMF Type 30 reconciliation -- compares this step's SMF CPU
+      *  time against the sum of CPUT01/CDYNLIT/CDYNVAR's own internal
+      *  CPU totals, accumulated in PROGRAM-MAIN from WS-ORCH-STEP-CPU
+      *  (see WS-ORCH-FLAGS) right after each program's Call.
+      *===============================================================
+       01  WS-SMF-RECON-ITEMS.
+           05 WS-SMF-EOF               PIC X(1) VALUE 'N'.
+              88 SMF-AT-EOF            VALUE 'Y'.
+           05 WS-SMF-PCT-LIMIT         PIC 9(3) COMP-5 VALUE 15.
+           05 WS-SMF-STEP-CPU          PIC 9(12)V9(6) COMP-5.
+           05 WS-INTERNAL-CPU-TOTAL    PIC 9(12)V9(6) COMP-5 VALUE 0.
+           05 WS-SMF-DIVERGE-PCT       PIC 9(5)V9(2)  COMP-5.
+           05 WS-SMF-STEP-CPU-O        PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 WS-INTERNAL-CPU-TOTAL-O  PIC ZZZ,ZZZ,ZZZ,ZZ9.9(6).
+           05 WS-SMF-DIVERGE-PCT-O     PIC ZZZZ9.99.
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+      *
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Display ' '
+           Display '=== CPUDRIV: orchestrated CPU benchmark run ==='
+
+           Display '--- Step 1: CPUT01 ---'
+           Set ORCHESTRATED-RUN to True
+           Call 'CPUT01'
+           Perform Check-Step-RC
+           Add WS-ORCH-STEP-CPU to WS-INTERNAL-CPU-TOTAL
+
+           Display '--- Step 2: CDYNLIT ---'
+           Call 'CDYNLIT'
+           Perform Check-Step-RC
+           Add WS-ORCH-STEP-CPU to WS-INTERNAL-CPU-TOTAL
+
+           Display '--- Step 3: CDYNVAR ---'
+           Call 'CDYNVAR'
+           Perform Check-Step-RC
+           Add WS-ORCH-STEP-CPU to WS-INTERNAL-CPU-TOTAL
+
+           Perform Print-Consolidated-Summary
+           Perform Reconcile-SMF-CPU
+
+           Move WS-MAX-RC to Return-Code
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Track the worst condition code seen so far and stop the
+      *    orchestrated run if a step failed outright (RC > 8).  A
+      *    drift warning (RC=4, see CPUT01's Check-CPU-Drift) does
+      *    not stop the run, it is just folded into the summary.
+      *--------------------------------------------------------------
+       Check-Step-RC.
+           Move Return-Code to WS-STEP-RC
+           Display '    step RC=' WS-STEP-RC
+           If WS-STEP-RC > WS-MAX-RC
+               Move WS-STEP-RC to WS-MAX-RC
+           End-If
+           If WS-STEP-RC > 8
+               Display '*** step failed with RC=' WS-STEP-RC
+                       ' -- orchestrated run stopped ***'
+               Move WS-MAX-RC to Return-Code
+               GOBACK
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Read back the result datasets each step wrote and print
+      *    one consolidated report of all the CPU deltas.
+      *--------------------------------------------------------------
+       Print-Consolidated-Summary.
+           Display ' '
+           Display '=== Consolidated CPU Benchmark Summary ==='
+
+           Move 'N' to WS-EOF
+           OPEN INPUT CPUOUT-FILE
+           Perform Until AT-EOF
+               Read CPUOUT-FILE
+                   AT END
+                       Set AT-EOF to True
+                   NOT AT END
+                       Move CPO-DIFF-VALUE to WS-DIFF-SHOW
+                       Display CPO-PROGRAM-ID ' ' CPO-ROUTINE-NAME
+                               ' pass ' CPO-PASS-NUMBER
+                               ' diff=' WS-DIFF-SHOW
+               END-READ
+           End-Perform
+           CLOSE CPUOUT-FILE
+
+           Move 'N' to WS-EOF
+           OPEN INPUT CLITOUT-FILE
+           Perform Until AT-EOF
+               Read CLITOUT-FILE
+                   AT END
+                       Set AT-EOF to True
+                   NOT AT END
+                       Move CLO-DIFF-VALUE to WS-DIFF-SHOW
+                       Display CLO-PROGRAM-ID ' ' CLO-ROUTINE-NAME
+                               ' diff=' WS-DIFF-SHOW
+               END-READ
+           End-Perform
+           CLOSE CLITOUT-FILE
+
+           Move 'N' to WS-EOF
+           OPEN INPUT CVAROUT-FILE
+           Perform Until AT-EOF
+               Read CVAROUT-FILE
+                   AT END
+                       Set AT-EOF to True
+                   NOT AT END
+                       Move CVO-DIFF-VALUE to WS-DIFF-SHOW
+                       Display CVO-PROGRAM-ID ' ' CVO-ROUTINE-NAME
+                               ' diff=' WS-DIFF-SHOW
+               END-READ
+           End-Perform
+           CLOSE CVAROUT-FILE
+
+           Display '=== End of Summary ==='
+           Display ' '
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Pull this step's SMF Type 30 CPU time and compare it
+      *    against WS-INTERNAL-CPU-TOTAL (the sum of CPUT01/CDYNLIT/
+      *    CDYNVAR's own internal CPU totals, accumulated in
+      *    PROGRAM-MAIN), flagging any divergence beyond
+      *    WS-SMF-PCT-LIMIT percent.  A missing SMF extract just
+      *    skips the reconciliation -- it is not itself a job
+      *    failure.
+      *
+      *    This is the orchestrated-step counterpart to CPUT01's own
+      *    Reconcile-SMF-CPU, which skips itself under ORCHESTRATED-
+      *    RUN (see WS-ORCH-FLAGS) because its own SMF extract would
+      *    cover all three programs' CPU, not just its own.  Guards
+      *    WS-MAX-RC directly (CPUDYNCM's pattern) rather than
+      *    Return-Code, since this check is this program's own
+      *    end-of-job decision, not a severity read back from a Call.
+      *--------------------------------------------------------------
+       Reconcile-SMF-CPU.
+           Move 'N' to WS-SMF-EOF
+           OPEN INPUT SMFIN-FILE
+           READ SMFIN-FILE
+               AT END
+                   SET SMF-AT-EOF TO TRUE
+           END-READ
+           CLOSE SMFIN-FILE
+
+           Display ' '
+           Display '=== SMF Type 30 CPU reconciliation (orchestrated'
+                   ' step) ==='
+           If SMF-AT-EOF
+               Display '*** no SMF Type 30 extract found for this '
+                       'step -- reconciliation skipped ***'
+           Else
+               Move SMF30-CPU-TIME to WS-SMF-STEP-CPU
+               Move WS-SMF-STEP-CPU       to WS-SMF-STEP-CPU-O
+               Move WS-INTERNAL-CPU-TOTAL to WS-INTERNAL-CPU-TOTAL-O
+               Display 'SMF step CPU time       : '
+                       WS-SMF-STEP-CPU-O
+               Display 'Internal CPU total      : '
+                       WS-INTERNAL-CPU-TOTAL-O
+               If WS-SMF-STEP-CPU > 0
+                   Compute WS-SMF-DIVERGE-PCT =
+                       FUNCTION ABS(WS-INTERNAL-CPU-TOTAL -
+                           WS-SMF-STEP-CPU) / WS-SMF-STEP-CPU * 100
+                   Move WS-SMF-DIVERGE-PCT to WS-SMF-DIVERGE-PCT-O
+                   Display 'Divergence              : '
+                           WS-SMF-DIVERGE-PCT-O '%'
+                   If WS-SMF-DIVERGE-PCT > WS-SMF-PCT-LIMIT
+                       Display '*** SMF RECONCILIATION WARNING -- '
+                               'internal/SMF CPU diverge by '
+                               WS-SMF-DIVERGE-PCT-O '% ***'
+                       If 4 > WS-MAX-RC
+                           Move 4 to WS-MAX-RC
+                       End-If
+                   End-If
+               End-If
+           End-If
+           Display ' '
+           EXIT.
